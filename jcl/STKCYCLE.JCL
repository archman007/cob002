@@ -0,0 +1,58 @@
+//STKCYCLE JOB (ACCT),'DAILY STOCK CYCLE',CLASS=A,MSGCLASS=A,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* DAILY STOCK CYCLE
+//*   Runs the daily transaction edit and stock master update
+//*   (COB01, which calls EDIT01 and IO01 internally and logs
+//*   every change through AUDIT01), the STOCK-SUMMARY valuation
+//*   report (REP01), and a backup generation of the stock master,
+//*   in that order.  COB01 sets RETURN-CODE 4 if any transactions
+//*   were rejected to the suspense file and RETURN-CODE 8 on a
+//*   hard failure, so a bad edit/update run stops the report and
+//*   backup steps from running against a half-applied master.
+//*----------------------------------------------------------------*
+//EDITUPD  EXEC PGM=COB01
+//STEPLIB  DD DSN=PROD.STOCK.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.STOCK.CTLCARD,DISP=SHR
+//STKTRANS DD DSN=PROD.STOCK.TRANS.DAILY,DISP=SHR
+//STKMAST  DD DSN=PROD.STOCK.MASTER,DISP=SHR
+//CHKPOINT DD DSN=PROD.STOCK.CHKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=32,DSORG=PS)
+//SUSPENSE DD DSN=PROD.STOCK.SUSPENSE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=81,DSORG=PS)
+//AUDITLOG DD DSN=PROD.STOCK.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=107,DSORG=PS)
+//SYSOUT   DD SYSOUT=*
+//*----------------------------------------------------------------*
+//* STOCK-SUMMARY VALUATION REPORT
+//*   Skipped if EDITUPD abended or returned a hard failure.  A
+//*   return code of 4 (transactions suspended) still lets the
+//*   report run against the master as it stands.
+//*----------------------------------------------------------------*
+//REPORT   EXEC PGM=REP01,COND=(7,LT,EDITUPD)
+//STEPLIB  DD DSN=PROD.STOCK.LOADLIB,DISP=SHR
+//STKMAST  DD DSN=PROD.STOCK.MASTER,DISP=SHR
+//STOCKSUM DD SYSOUT=*
+//*----------------------------------------------------------------*
+//* STOCK MASTER BACKUP
+//*   REPRO's the master into the next generation of a GDG base so
+//*   there is a point-in-time copy to recover from if a later run
+//*   corrupts the live master.  Skipped on the same condition as
+//*   the report step.
+//*----------------------------------------------------------------*
+//BACKUP   EXEC PGM=IDCAMS,COND=(7,LT,EDITUPD)
+//SYSPRINT DD SYSOUT=*
+//MASTIN   DD DSN=PROD.STOCK.MASTER,DISP=SHR
+//MASTOUT  DD DSN=PROD.STOCK.MASTER.BACKUP(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=85,DSORG=PS)
+//SYSIN    DD *
+  REPRO INFILE(MASTIN) OUTFILE(MASTOUT)
+/*
