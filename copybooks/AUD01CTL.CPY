@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: AUD01CTL
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Control parameter passed as the first argument on every
+      *          CALL to AUDIT01, the stock master before/after image
+      *          log.  The second argument is always the audit log
+      *          record area (COPY AUDITREC under the caller's own
+      *          01-level name) with AUD-BEFORE-IMAGE and AUD-AFTER-
+      *          IMAGE already moved in by the caller.
+      *              01  AUDIT01-CONTROL-AREA.
+      *                  COPY AUD01CTL.
+      *              01  AUDIT01-LOG-AREA.
+      *                  COPY AUDITREC.
+      *              ...
+      *              CALL 'AUDIT01' USING AUDIT01-CONTROL-AREA
+      *                                  AUDIT01-LOG-AREA
+      * Modification History:
+      *   2026-08-09 AB  Original linkage area for the AUDIT01 build.
+      ******************************************************************
+           05  AUDIT-FUNCTION          PIC X(01).
+               88  AUDIT-OPEN-LOG              VALUE 'O'.
+               88  AUDIT-CLOSE-LOG             VALUE 'C'.
+               88  AUDIT-WRITE-ENTRY           VALUE 'W'.
+           05  AUDIT-RETURN-CODE       PIC X(02).
+               88  AUDIT-SUCCESS               VALUE '00'.
+               88  AUDIT-FILE-ERROR            VALUE '90'.
