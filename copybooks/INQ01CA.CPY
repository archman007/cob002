@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: INQ01CA
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: COMMAREA layout for the INQ01 stock balance inquiry
+      *          transaction.  The caller (a 3270 map handler, or a
+      *          driver transaction) sets INQ-ITEM-NUMBER and
+      *          INQ-BRANCH-CODE before starting INQ01; INQ01 fills in
+      *          the rest and hands the COMMAREA back.  The including
+      *          program codes its own 01-level header immediately
+      *          ahead of the COPY statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the INQ01 balance inquiry.
+      ******************************************************************
+           05  INQ-ITEM-NUMBER          PIC X(10).
+           05  INQ-BRANCH-CODE          PIC X(04).
+           05  INQ-DESCRIPTION          PIC X(30).
+           05  INQ-QTY-ON-HAND          PIC S9(07)      COMP-3.
+           05  INQ-UNIT-COST            PIC S9(05)V9(2) COMP-3.
+           05  INQ-RETURN-CODE          PIC X(02).
+               88  INQ-FOUND                    VALUE '00'.
+               88  INQ-NOT-FOUND                VALUE '23'.
+               88  INQ-WRONG-BRANCH             VALUE '24'.
