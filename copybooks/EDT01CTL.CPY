@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Copybook: EDT01CTL
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Control parameter passed as the first argument on every
+      *          CALL to EDIT01, the transaction validation subprogram.
+      *          The second argument is always the transaction record
+      *          area (COPY STKTRAN under the caller's own 01-level
+      *          name).  The caller sets EDIT-FUNCTION (and EDIT-RUN-
+      *          DATE ahead of the first EDIT-VALIDATE-TRAN call) before
+      *          the CALL, and inspects EDIT-RETURN-CODE after a
+      *          validate call.  A rejected transaction is written by
+      *          EDIT01 itself to the suspense file - the caller does
+      *          not see the transaction again.
+      *              01  EDIT01-CONTROL-AREA.
+      *                  COPY EDT01CTL.
+      *              01  EDIT01-TRAN-AREA.
+      *                  COPY STKTRAN.
+      *              ...
+      *              CALL 'EDIT01' USING EDIT01-CONTROL-AREA
+      *                                 EDIT01-TRAN-AREA
+      * Modification History:
+      *   2026-08-09 AB  Original linkage area for the EDIT01 build.
+      *   2026-08-09 AB  Added EDIT-LOG-REJECT so COB01 can route a
+      *                  transaction that passed validation but was
+      *                  then turned back by IO01 (duplicate key, item
+      *                  not found, insufficient quantity, period
+      *                  closed) to the same suspense file, instead of
+      *                  just DISPLAYing it and losing it.
+      *   2026-08-09 AB  Added EDIT-FILE-ERROR.  EDIT-LOG-REJECT now
+      *                  returns it when the suspense write itself
+      *                  fails, so COB01 can tell a transaction that
+      *                  never reached suspense from one that did.
+      *   2026-08-09 AB  Added EDIT-RESTART-IND.  COB01 sets it ahead
+      *                  of EDIT-OPEN-SUSPENSE on a RESTART run so
+      *                  EDIT01 extends the suspense entries an earlier,
+      *                  abended attempt already wrote instead of
+      *                  truncating them with OPEN OUTPUT.
+      ******************************************************************
+           05  EDIT-FUNCTION           PIC X(01).
+               88  EDIT-OPEN-SUSPENSE          VALUE 'O'.
+               88  EDIT-CLOSE-SUSPENSE         VALUE 'C'.
+               88  EDIT-VALIDATE-TRAN          VALUE 'V'.
+               88  EDIT-LOG-REJECT             VALUE 'X'.
+           05  EDIT-RETURN-CODE        PIC X(02).
+               88  EDIT-TRAN-VALID             VALUE '00'.
+               88  EDIT-TRAN-INVALID           VALUE '99'.
+               88  EDIT-FILE-ERROR             VALUE '90'.
+           05  EDIT-REASON-CODE        PIC X(04).
+               88  EDIT-REASON-BAD-ITEM-NO     VALUE 'E001'.
+               88  EDIT-REASON-BAD-QTY         VALUE 'E002'.
+               88  EDIT-REASON-BAD-TRAN-TYPE   VALUE 'E003'.
+               88  EDIT-REASON-DUPLICATE-KEY   VALUE 'E004'.
+               88  EDIT-REASON-NOT-FOUND       VALUE 'E005'.
+               88  EDIT-REASON-INSUFF-QTY      VALUE 'E006'.
+               88  EDIT-REASON-PERIOD-CLOSED   VALUE 'E007'.
+               88  EDIT-REASON-MASTER-ERROR    VALUE 'E008'.
+           05  EDIT-RUN-DATE           PIC X(08).
+           05  EDIT-RESTART-IND        PIC X(01).
+               88  EDIT-RESTART-RUN            VALUE 'Y'.
