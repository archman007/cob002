@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: STKTRAN
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Daily stock transaction record - receipts, issues,
+      *          adds, deletes and master-field updates.  Read by
+      *          COB01, validated by EDIT01, applied by IO01.  The
+      *          including program codes its own 01-level (or 05-level
+      *          group) header immediately ahead of the COPY statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the COB01 transaction-
+      *                  driven update mode.
+      ******************************************************************
+           05  TRAN-ITEM-NUMBER        PIC X(10).
+           05  TRAN-TYPE               PIC X(01).
+               88  TRAN-IS-RECEIPT          VALUE 'R'.
+               88  TRAN-IS-ISSUE            VALUE 'I'.
+               88  TRAN-IS-ADD              VALUE 'A'.
+               88  TRAN-IS-DELETE           VALUE 'D'.
+               88  TRAN-IS-FIELD-UPDATE     VALUE 'U'.
+               88  TRAN-TYPE-VALID          VALUE 'R' 'I' 'A' 'D' 'U'.
+           05  TRAN-QUANTITY           PIC S9(07)      COMP-3.
+           05  TRAN-UNIT-COST          PIC S9(05)V9(2) COMP-3.
+           05  TRAN-DESCRIPTION        PIC X(30).
+           05  TRAN-CATEGORY-CODE      PIC X(04).
+           05  TRAN-BRANCH-CODE        PIC X(04).
+           05  TRAN-SOURCE-CODE        PIC X(04).
+           05  FILLER                  PIC X(08).
