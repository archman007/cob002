@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Stock master audit log record - one before-and-after
+      *          image per add, update or delete, tagged with the run
+      *          date and the transaction source code that caused the
+      *          change.  The including program codes its own 01-level
+      *          header immediately ahead of the COPY statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the AUDIT01 build.
+      ******************************************************************
+           05  AUD-RUN-DATE            PIC X(08).
+           05  AUD-SOURCE-CODE         PIC X(04).
+           05  AUD-CHANGE-TYPE         PIC X(01).
+               88  AUD-IS-ADD                  VALUE 'A'.
+               88  AUD-IS-UPDATE               VALUE 'U'.
+               88  AUD-IS-DELETE               VALUE 'D'.
+           05  AUD-ITEM-NUMBER         PIC X(10).
+           05  AUD-BEFORE-IMAGE.
+               10  AUDB-DESCRIPTION        PIC X(30).
+               10  AUDB-CATEGORY-CODE      PIC X(04).
+               10  AUDB-QTY-ON-HAND        PIC S9(07)      COMP-3.
+               10  AUDB-UNIT-COST          PIC S9(05)V9(2) COMP-3.
+           05  AUD-AFTER-IMAGE.
+               10  AUDA-DESCRIPTION        PIC X(30).
+               10  AUDA-CATEGORY-CODE      PIC X(04).
+               10  AUDA-QTY-ON-HAND        PIC S9(07)      COMP-3.
+               10  AUDA-UNIT-COST          PIC S9(05)V9(2) COMP-3.
