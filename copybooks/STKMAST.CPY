@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: STKMAST
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Stock master record layout.  Keyed by item number.
+      *          Shared by IO01, REP01, UTIL, INQ01 and GLREC01 so the
+      *          record layout only has to change in one place.  The
+      *          including program codes its own 01-level (or 05-level
+      *          group) header immediately ahead of the COPY statement,
+      *          e.g.
+      *              01  STOCK-MASTER-RECORD.
+      *                  COPY STKMAST.
+      * Modification History:
+      *   2026-08-09 AB  Original stock master layout created for the
+      *                  IO01 indexed file build-out.
+      ******************************************************************
+           05  STK-ITEM-NUMBER         PIC X(10).
+           05  STK-BRANCH-CODE         PIC X(04).
+           05  STK-CATEGORY-CODE       PIC X(04).
+           05  STK-DESCRIPTION         PIC X(30).
+           05  STK-QTY-ON-HAND         PIC S9(07)      COMP-3.
+           05  STK-UNIT-COST           PIC S9(05)V9(2) COMP-3.
+           05  STK-OPENING-BALANCE     PIC S9(07)      COMP-3.
+           05  STK-PERIOD-END-DATE     PIC X(08).
+           05  STK-PERIOD-END-IND      PIC X(01).
+               88  STK-PERIOD-CLOSED           VALUE 'Y'.
+               88  STK-PERIOD-OPEN             VALUE 'N'.
+           05  FILLER                  PIC X(16).
