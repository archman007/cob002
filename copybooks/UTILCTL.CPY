@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: UTILCTL
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Control parameter for UTIL, the shared period-end
+      *          close subroutine.  The including program codes its
+      *          own 01-level header immediately ahead of the COPY
+      *          statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the UTIL month-end close.
+      *   2026-08-09 AB  Added UTIL-OPEN-PERIOD so COB01 can reopen the
+      *                  master for the new period's transactions at
+      *                  the start of the next normal/restart run
+      *                  instead of leaving every record closed once
+      *                  the month-end close has run.
+      ******************************************************************
+           05  UTIL-FUNCTION           PIC X(01).
+               88  UTIL-CLOSE-PERIOD           VALUE 'C'.
+               88  UTIL-OPEN-PERIOD            VALUE 'O'.
+           05  UTIL-RETURN-CODE        PIC X(02).
+               88  UTIL-SUCCESS                VALUE '00'.
+               88  UTIL-FILE-ERROR             VALUE '90'.
+           05  UTIL-RUN-DATE            PIC X(08).
+           05  UTIL-RECORDS-CLOSED      PIC 9(07).
+           05  UTIL-RECORDS-OPENED      PIC 9(07).
