@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: CHKPT
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Checkpoint record for the COB01 nightly stock update
+      *          run - the key of the last transaction successfully
+      *          applied and a running count, so a restart run knows
+      *          where to resume.  The including program codes its own
+      *          01-level header immediately ahead of the COPY
+      *          statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for COB01 checkpoint/restart.
+      *   2026-08-09 AB  Added CHKPT-LAST-SEQUENCE-NUMBER.  The item
+      *                  number alone cannot tell a restart run which
+      *                  transactions already posted when the daily
+      *                  file carries more than one transaction for
+      *                  the same item or is not in item number order;
+      *                  the sequence number is this run's ordinal
+      *                  position in the transaction file and always
+      *                  increases as the file is read, so it is what
+      *                  restart actually positions against.
+      *                  CHKPT-LAST-ITEM-NUMBER is kept for the
+      *                  operator display only.
+      ******************************************************************
+           05  CHKPT-RUN-DATE             PIC X(08).
+           05  CHKPT-LAST-ITEM-NUMBER     PIC X(10).
+           05  CHKPT-LAST-SEQUENCE-NUMBER PIC 9(07).
+           05  CHKPT-TRAN-COUNT           PIC 9(07).
