@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: SUSPNS
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Suspense file record - a rejected transaction image
+      *          plus the reason it failed EDIT01 validation, kept for
+      *          the next operator to review and resubmit.  The
+      *          including program codes its own 01-level header
+      *          immediately ahead of the COPY statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the EDIT01 build.
+      ******************************************************************
+           05  SUSP-RUN-DATE           PIC X(08).
+           05  SUSP-REASON-CODE        PIC X(04).
+           COPY STKTRAN.
