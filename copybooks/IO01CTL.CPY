@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook: IO01CTL
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Control parameter passed as the first argument on every
+      *          CALL to IO01, the stock master file handler.  The
+      *          second argument is always the stock master record area
+      *          (COPY STKMAST under the caller's own 01-level name).
+      *          The caller sets IO-FUNCTION (and IO-KEY-ITEM-NUMBER for
+      *          a READ/DELETE, or the record area for an ADD/UPDATE)
+      *          before the CALL, and inspects IO-RETURN-CODE after.  On
+      *          a READ or successful ADD/UPDATE, IO01 returns the
+      *          current record image in the record area.
+      *              01  IO01-CONTROL-AREA.
+      *                  COPY IO01CTL.
+      *              01  IO01-RECORD-AREA.
+      *                  COPY STKMAST.
+      *              ...
+      *              CALL 'IO01' USING IO01-CONTROL-AREA
+      *                               IO01-RECORD-AREA
+      * Modification History:
+      *   2026-08-09 AB  Original linkage area for the IO01 build-out.
+      ******************************************************************
+           05  IO-FUNCTION             PIC X(01).
+               88  IO-OPEN-MASTER              VALUE 'O'.
+               88  IO-CLOSE-MASTER              VALUE 'C'.
+               88  IO-READ-RECORD              VALUE 'R'.
+               88  IO-ADD-RECORD               VALUE 'A'.
+               88  IO-UPDATE-RECORD            VALUE 'U'.
+               88  IO-DELETE-RECORD            VALUE 'D'.
+           05  IO-RETURN-CODE          PIC X(02).
+               88  IO-SUCCESS                  VALUE '00'.
+               88  IO-RECORD-NOT-FOUND         VALUE '23'.
+               88  IO-DUPLICATE-KEY            VALUE '22'.
+               88  IO-INSUFFICIENT-QTY         VALUE '24'.
+               88  IO-PERIOD-CLOSED            VALUE '25'.
+               88  IO-FILE-ERROR               VALUE '90'.
+           05  IO-KEY-ITEM-NUMBER      PIC X(10).
