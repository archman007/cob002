@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: GLIFACE
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: General ledger interface record - the inventory
+      *          control total GL thinks the stock master should tie
+      *          out to.  Shared by GLREC01.  The including program
+      *          codes its own 01-level header immediately ahead of
+      *          the COPY statement.
+      * Modification History:
+      *   2026-08-09 AB  Original layout for the GLREC01 reconciliation.
+      ******************************************************************
+           05  GLI-RUN-DATE             PIC X(08).
+           05  GLI-GL-ACCOUNT           PIC X(10).
+           05  GLI-CONTROL-AMOUNT       PIC S9(09)V9(2) COMP-3.
