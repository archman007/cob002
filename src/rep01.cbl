@@ -1,32 +1,170 @@
       ******************************************************************
       * Author: Mr. Arch Brooks
       * Date: 2020-9-2 10:41:57
-      * Purpose: Report Generator Subroutine
+      * Purpose: Stock valuation report.  Browses the stock master in
+      *          category sequence and prints a columnar detail line
+      *          per item - item number, description, quantity on
+      *          hand, unit cost and extended value - with a control
+      *          footing subtotal per category and a grand total for
+      *          the run.
       * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 AB  Replaced the DISPLAY_BUFF stand-in with a real
+      *                  columnar valuation report driven off the
+      *                  stock master's category alternate key.
+      *   2026-08-09 AB  Renamed the PRINTFILE ASSIGN literal from
+      *                  STOCK-SUMMARY to STOCKSUM - a DD name is
+      *                  limited to 8 characters and can't carry a
+      *                  hyphen, and the JCL couldn't bind to the old
+      *                  one.  The Report Writer's STOCK-SUMMARY RD is
+      *                  a separate COBOL name and is unaffected.
+      *   2026-08-09 AB  Moved the unit cost detail field from COLUMN 47
+      *                  to COLUMN 48 to line up under its "UNIT COST"
+      *                  header.
+      *   2026-08-09 AB  Added a PERIOD column sourced from the master's
+      *                  STK-PERIOD-END-IND, the same period-end
+      *                  indicator UTIL stamps and IO01 checks before
+      *                  allowing an update against a closed item, so a
+      *                  reviewer reading this report can see which
+      *                  items are closed without going back to IO01.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. 'REP01'.
+       PROGRAM-ID. REP01.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINTFILE ASSIGN TO "STOCK-SUMMARY".
+           SELECT STOCK-MASTER-FILE ASSIGN TO "STKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               ALTERNATE RECORD KEY IS STK-CATEGORY-CODE
+                   OF STOCK-MASTER-RECORD WITH DUPLICATES
+               FILE STATUS IS REP01-MASTER-STATUS.
+           SELECT PRINTFILE ASSIGN TO "STOCKSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REP01-PRINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+       01  STOCK-MASTER-RECORD.
+           COPY STKMAST.
        FD  PRINTFILE
            REPORT IS STOCK-SUMMARY.
-       LINKAGE SECTION.
-       01 DISPLAY_BUFF PIC x(80).
+       WORKING-STORAGE SECTION.
+       01  REP01-MASTER-STATUS         PIC X(02).
+           88  REP01-MASTER-FS-OK              VALUE '00'.
+       01  REP01-PRINT-STATUS          PIC X(02).
+           88  REP01-PRINT-FS-OK               VALUE '00'.
+       01  REP01-SWITCHES.
+           05  REP01-MASTER-EOF-SW     PIC X(01)   VALUE 'N'.
+               88  REP01-MASTER-EOF            VALUE 'Y'.
+       01  WS-RUN-DATE                 PIC X(08).
+       01  WS-EXT-VALUE                PIC S9(09)V9(2) COMP-3.
+       01  WS-PERIOD-STATUS-DISPLAY    PIC X(06).
        REPORT SECTION.
        RD  STOCK-SUMMARY
-           PAGE LIMIT 64.
-       01  TYPE PH.
-           05  TL PIC X(80).
-       01  TYPE DE.
-           05  DEE PIC X(80).
-       01  TYPE CF.
-           05  CFF PIC X(80).
-       PROCEDURE DIVISION USING DISPLAY_BUFF.
-           DISPLAY "In Called Program REP01".
-           DISPLAY DISPLAY_BUFF.
-       EXIT-PROGRAM.
+           CONTROLS ARE FINAL STK-CATEGORY-CODE OF STOCK-MASTER-RECORD
+           PAGE LIMIT 64 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 58
+           FOOTING 60.
+       01  STOCK-SUMMARY-HEADING TYPE PH.
+           05  LINE 1.
+               10  COLUMN 2  PIC X(22) VALUE "STOCK VALUATION REPORT".
+               10  COLUMN 60 PIC X(09) VALUE "RUN DATE:".
+               10  COLUMN 70 PIC X(08) SOURCE WS-RUN-DATE.
+           05  LINE 3.
+               10  COLUMN 2  PIC X(10) VALUE "ITEM NO".
+               10  COLUMN 14 PIC X(20) VALUE "DESCRIPTION".
+               10  COLUMN 36 PIC X(12) VALUE "QTY ON HAND".
+               10  COLUMN 48 PIC X(10) VALUE "UNIT COST".
+               10  COLUMN 60 PIC X(14) VALUE "EXTENDED VALUE".
+               10  COLUMN 76 PIC X(06) VALUE "PERIOD".
+       01  STOCK-SUMMARY-DETAIL TYPE DE, LINE PLUS 1.
+           05  COLUMN 2  PIC X(10)
+               SOURCE STK-ITEM-NUMBER OF STOCK-MASTER-RECORD.
+           05  COLUMN 14 PIC X(20)
+               SOURCE STK-DESCRIPTION OF STOCK-MASTER-RECORD.
+           05  COLUMN 36 PIC ZZZ,ZZ9
+               SOURCE STK-QTY-ON-HAND OF STOCK-MASTER-RECORD.
+           05  COLUMN 48 PIC ZZ,ZZ9.99
+               SOURCE STK-UNIT-COST OF STOCK-MASTER-RECORD.
+           05  DE-EXT-VALUE COLUMN 60 PIC ZZZ,ZZZ,ZZ9.99
+               SOURCE WS-EXT-VALUE.
+           05  COLUMN 76 PIC X(06)
+               SOURCE WS-PERIOD-STATUS-DISPLAY.
+       01  STOCK-SUMMARY-CAT-TOTAL
+               TYPE CF STK-CATEGORY-CODE OF STOCK-MASTER-RECORD,
+               LINE PLUS 2.
+           05  COLUMN 2  PIC X(30) VALUE "CATEGORY TOTAL:".
+           05  COLUMN 60 PIC ZZZ,ZZZ,ZZ9.99 SUM DE-EXT-VALUE.
+       01  STOCK-SUMMARY-GRAND-TOTAL TYPE CF FINAL, LINE PLUS 2.
+           05  COLUMN 2  PIC X(30) VALUE "GRAND TOTAL:".
+           05  COLUMN 60 PIC ZZZ,ZZZ,ZZ9.99 SUM DE-EXT-VALUE.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT
+               UNTIL REP01-MASTER-EOF
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+      ******************************************************************
+      * 1000-INITIALIZE - open the master and the print file, initiate
+      *                   the report and position the master at its
+      *                   first record in category sequence.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT STOCK-MASTER-FILE
+           OPEN OUTPUT PRINTFILE
+           INITIATE STOCK-SUMMARY
+           MOVE LOW-VALUES TO STK-CATEGORY-CODE OF STOCK-MASTER-RECORD
+           START STOCK-MASTER-FILE KEY IS NOT LESS THAN
+                   STK-CATEGORY-CODE OF STOCK-MASTER-RECORD
+               INVALID KEY
+                   SET REP01-MASTER-EOF TO TRUE
+           END-START
+           IF NOT REP01-MASTER-EOF
+               PERFORM 1010-READ-MASTER THRU 1010-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1010-READ-MASTER - read the master in category sequence.
+      ******************************************************************
+       1010-READ-MASTER.
+           READ STOCK-MASTER-FILE NEXT RECORD
+               AT END
+                   SET REP01-MASTER-EOF TO TRUE
+           END-READ.
+       1010-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-PRODUCE-REPORT - extend one stock master record and let
+      *                       the Report Writer handle the category
+      *                       control break and page totals.
+      ******************************************************************
+       2000-PRODUCE-REPORT.
+           COMPUTE WS-EXT-VALUE =
+               STK-QTY-ON-HAND OF STOCK-MASTER-RECORD *
+               STK-UNIT-COST OF STOCK-MASTER-RECORD
+           IF STK-PERIOD-CLOSED OF STOCK-MASTER-RECORD
+               MOVE "CLOSED" TO WS-PERIOD-STATUS-DISPLAY
+           ELSE
+               MOVE "OPEN" TO WS-PERIOD-STATUS-DISPLAY
+           END-IF
+           GENERATE STOCK-SUMMARY-DETAIL
+           PERFORM 1010-READ-MASTER THRU 1010-EXIT.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - close out the report and the files.
+      ******************************************************************
+       8000-TERMINATE.
+           TERMINATE STOCK-SUMMARY
+           CLOSE STOCK-MASTER-FILE
+           CLOSE PRINTFILE.
+       8000-EXIT.
+           EXIT.
        END PROGRAM REP01.
