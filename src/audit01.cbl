@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Stock master before/after image log.  Called from the
+      *          same place COB01 calls IO01, so every add, update and
+      *          delete leaves a dated, source-coded trail a branch
+      *          manager's quantity-on-hand dispute can be traced back
+      *          through.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 AB  Original AUDIT01 build.
+      *   2026-08-09 AB  Changed the audit log from LINE SEQUENTIAL to
+      *                  record SEQUENTIAL with a fixed record length
+      *                  - AUDITREC carries COMP-3 fields in both the
+      *                  before and after images, and a packed byte
+      *                  that happens to match a line delimiter would
+      *                  truncate the record on a LINE SEQUENTIAL
+      *                  read.  Matches the RECFM=FB dataset the JCL
+      *                  defines for AUDITLOG.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT01-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 107 CHARACTERS.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01  AUDIT01-FILE-STATUS         PIC X(02).
+           88  AUDIT01-FS-OK                   VALUE '00'.
+       01  AUDIT01-SWITCHES.
+           05  AUDIT01-FILE-OPEN-SW    PIC X(01)   VALUE 'N'.
+               88  AUDIT01-FILE-IS-OPEN        VALUE 'Y'.
+       LINKAGE SECTION.
+       01  AUDIT01-CONTROL-AREA.
+           COPY AUD01CTL.
+       01  AUDIT01-LOG-AREA.
+           COPY AUDITREC.
+       PROCEDURE DIVISION USING AUDIT01-CONTROL-AREA AUDIT01-LOG-AREA.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN AUDIT-OPEN-LOG
+                   PERFORM 1000-OPEN-AUDIT-LOG THRU 1000-EXIT
+               WHEN AUDIT-CLOSE-LOG
+                   PERFORM 1100-CLOSE-AUDIT-LOG THRU 1100-EXIT
+               WHEN AUDIT-WRITE-ENTRY
+                   PERFORM 2000-WRITE-AUDIT-ENTRY THRU 2000-EXIT
+               WHEN OTHER
+                   MOVE '90' TO AUDIT-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+      ******************************************************************
+      * 1000-OPEN-AUDIT-LOG - open the audit log for this run.  The
+      *                       log is extended, never overwritten, so
+      *                       history survives across runs.
+      ******************************************************************
+       1000-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT01-FS-OK
+               SET AUDIT01-FILE-IS-OPEN TO TRUE
+               MOVE '00' TO AUDIT-RETURN-CODE
+           ELSE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               IF AUDIT01-FS-OK
+                   SET AUDIT01-FILE-IS-OPEN TO TRUE
+                   MOVE '00' TO AUDIT-RETURN-CODE
+               ELSE
+                   MOVE '90' TO AUDIT-RETURN-CODE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1100-CLOSE-AUDIT-LOG - close the audit log at end of run.
+      ******************************************************************
+       1100-CLOSE-AUDIT-LOG.
+           IF AUDIT01-FILE-IS-OPEN
+               CLOSE AUDIT-LOG-FILE
+               MOVE 'N' TO AUDIT01-FILE-OPEN-SW
+           END-IF
+           MOVE '00' TO AUDIT-RETURN-CODE.
+       1100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-WRITE-AUDIT-ENTRY - write the before/after image the
+      *                          caller built in AUDIT01-LOG-AREA.
+      ******************************************************************
+       2000-WRITE-AUDIT-ENTRY.
+           MOVE AUDIT01-LOG-AREA TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           IF AUDIT01-FS-OK
+               MOVE '00' TO AUDIT-RETURN-CODE
+           ELSE
+               MOVE '90' TO AUDIT-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       END PROGRAM AUDIT01.
