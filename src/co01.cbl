@@ -1,20 +1,658 @@
       ******************************************************************
       * Author: Mr. Arch Brooks
       * Date: 2020-9-2 10:41:57
-      * Purpose: Short Description Goes Here
+      * Purpose: Nightly stock update driver.  Reads the daily stock
+      *          transactions file, runs each transaction through
+      *          EDIT01 before letting it touch the stock master via
+      *          IO01, and logs a before/after image of every change
+      *          through AUDIT01.  Supports checkpoint/restart so a
+      *          run that abends partway through does not have to be
+      *          rerun from scratch.
       * Tectonics: cobc
+      * Modification History:
+      *   2020-9-2  AB  Original skeleton - single DBUFF call to UTIL
+      *                 and IO01.
+      *   2026-08-09 AB Added the transaction-driven update mode against
+      *                 the IO01 stock master, a control-card run mode
+      *                 (NORMAL/RESTART), checkpoint/restart, the
+      *                 EDIT01 validation step ahead of every master
+      *                 update, and the AUDIT01 before/after image log.
+      *   2026-08-09 AB Added the MONTHEND control-card run mode, which
+      *                 skips the daily transaction loop and calls
+      *                 UTIL to close the period instead.
+      *   2026-08-09 AB A NORMAL/RESTART run now calls UTIL to reopen
+      *                 the period before the master is opened for the
+      *                 daily run, so a prior MONTHEND close does not
+      *                 lock every item out of IO01's update/delete
+      *                 forever.  A transaction that IO01 turns back
+      *                 after EDIT01 already passed it (duplicate key,
+      *                 item not found, insufficient quantity, period
+      *                 closed) is now logged to suspense through
+      *                 EDIT01 instead of just DISPLAYed and lost, and
+      *                 counts as rejected.  Restart positioning now
+      *                 compares the transaction file's read sequence
+      *                 number against the checkpoint, not the
+      *                 business item number, since the daily file is
+      *                 not sorted or unique on item number.  Changed
+      *                 the daily transactions file from LINE
+      *                 SEQUENTIAL to record SEQUENTIAL with a fixed
+      *                 record length - STKTRAN carries COMP-3 fields.
+      *   2026-08-09 AB MAIN-PROCEDURE now checks RETURN-CODE after
+      *                 1000-INITIALIZE and skips the transaction loop
+      *                 entirely when a period-reopen or subprogram
+      *                 open failed, instead of running every daily
+      *                 transaction through a broken I/O path and
+      *                 flooding suspense with transactions misread as
+      *                 bad data.
+      *   2026-08-09 AB 1000-INITIALIZE now sets EDIT-RESTART-IND ahead
+      *                 of EDIT-OPEN-SUSPENSE, the same way WS-RESTART-
+      *                 RUN already drives CHECKPOINT-FILE's own OPEN
+      *                 EXTEND/OPEN OUTPUT choice, so EDIT01 extends the
+      *                 suspense entries a prior, abended attempt wrote
+      *                 on a RESTART run instead of truncating them.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cob01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CC-FILE-STATUS.
+           SELECT STOCK-TRANS-FILE ASSIGN TO "STKTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TR-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05  CC-RUN-MODE             PIC X(08).
+               88  CC-MODE-NORMAL              VALUE 'NORMAL  '.
+               88  CC-MODE-RESTART             VALUE 'RESTART '.
+               88  CC-MODE-MONTHEND            VALUE 'MONTHEND'.
+           05  FILLER                  PIC X(01).
+           05  CC-RUN-DATE             PIC X(08).
+       FD  STOCK-TRANS-FILE
+           RECORD CONTAINS 69 CHARACTERS.
+       01  STOCK-TRANSACTION-RECORD.
+           COPY STKTRAN.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           COPY CHKPT.
        WORKING-STORAGE SECTION.
-       01  DBUFF Pic X(80).
+       01  WS-FILE-STATUSES.
+           05  CC-FILE-STATUS          PIC X(02).
+               88  CC-FS-OK                    VALUE '00'.
+               88  CC-FS-NOT-FOUND             VALUE '35'.
+           05  TR-FILE-STATUS          PIC X(02).
+               88  TR-FS-OK                    VALUE '00'.
+           05  CK-FILE-STATUS          PIC X(02).
+               88  CK-FS-OK                    VALUE '00'.
+               88  CK-FS-NOT-FOUND             VALUE '35'.
+               88  CK-FS-EOF                   VALUE '10'.
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SW          PIC X(01)   VALUE 'N'.
+               88  WS-TRAN-EOF                 VALUE 'Y'.
+           05  WS-RUN-MODE-SW          PIC X(01)   VALUE 'N'.
+               88  WS-RESTART-RUN              VALUE 'Y'.
+           05  WS-CKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+               88  WS-CKPT-EOF                 VALUE 'Y'.
+           05  WS-APPLY-FAILED-SW      PIC X(01)   VALUE 'N'.
+               88  WS-APPLY-FAILED             VALUE 'Y'.
+       01  WS-RUN-DATE                 PIC X(08)   VALUE SPACES.
+       01  WS-ACCEPT-DATE              PIC 9(08)   VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(03)   VALUE 25.
+       01  WS-SINCE-CHECKPOINT-COUNT   PIC 9(03)   VALUE ZERO.
+       01  WS-APPLIED-COUNT            PIC 9(07)   VALUE ZERO.
+       01  WS-REJECTED-COUNT           PIC 9(07)   VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-KEY      PIC X(10)   VALUE SPACES.
+       01  WS-TRAN-SEQUENCE-NUMBER     PIC 9(07)   VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-SEQUENCE PIC 9(07)   VALUE ZERO.
+       01  IO01-CONTROL-AREA.
+           COPY IO01CTL.
+       01  IO01-RECORD-AREA.
+           COPY STKMAST.
+       01  EDIT01-CONTROL-AREA.
+           COPY EDT01CTL.
+       01  EDIT01-TRAN-AREA.
+           COPY STKTRAN.
+       01  AUDIT01-CONTROL-AREA.
+           COPY AUD01CTL.
+       01  AUDIT01-LOG-AREA.
+           COPY AUDITREC.
+       01  UTIL-CONTROL-AREA.
+           COPY UTILCTL.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            MOVE "The Top Place." to DBUFF.
-            call 'UTIL' using DBUFF;
-            call 'IO01' using DBUFF;
-            STOP RUN.
+           PERFORM 1010-READ-CONTROL-CARD THRU 1010-EXIT
+           IF CC-MODE-MONTHEND
+               PERFORM 5000-RUN-MONTH-END-CLOSE THRU 5000-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE THRU 1000-EXIT
+               IF RETURN-CODE EQUAL ZERO
+                   PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+                       UNTIL WS-TRAN-EOF
+               ELSE
+                   DISPLAY "COB01 - INITIALIZATION FAILED, RUN ABORTED"
+               END-IF
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF
+           STOP RUN.
+      ******************************************************************
+      * 1000-INITIALIZE - reopen the period for the new cycle, position
+      *                   for restart if requested, and open the
+      *                   master, the suspense file, the audit log and
+      *                   the daily transactions.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1005-REOPEN-PERIOD THRU 1005-EXIT
+           SET IO-OPEN-MASTER TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           IF NOT IO-SUCCESS
+               DISPLAY "COB01 - STOCK MASTER OPEN FAILED, RC="
+                   IO-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           SET EDIT-OPEN-SUSPENSE TO TRUE
+           MOVE WS-RUN-DATE TO EDIT-RUN-DATE
+           IF WS-RESTART-RUN
+               SET EDIT-RESTART-RUN TO TRUE
+           ELSE
+               MOVE 'N' TO EDIT-RESTART-IND
+           END-IF
+           CALL 'EDIT01' USING EDIT01-CONTROL-AREA EDIT01-TRAN-AREA
+           IF NOT EDIT-TRAN-VALID
+               DISPLAY "COB01 - SUSPENSE FILE OPEN FAILED, RC="
+                   EDIT-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           SET AUDIT-OPEN-LOG TO TRUE
+           CALL 'AUDIT01' USING AUDIT01-CONTROL-AREA AUDIT01-LOG-AREA
+           IF NOT AUDIT-SUCCESS
+               DISPLAY "COB01 - AUDIT LOG OPEN FAILED, RC="
+                   AUDIT-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF WS-RESTART-RUN
+               PERFORM 1020-POSITION-FOR-RESTART THRU 1020-EXIT
+           END-IF
+           OPEN INPUT STOCK-TRANS-FILE
+           IF WS-RESTART-RUN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM 1030-READ-TRANSACTION THRU 1030-EXIT.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1005-REOPEN-PERIOD - reopen any item the last MONTHEND close
+      *                      left closed, so this cycle's receipts,
+      *                      issues and updates are not rejected with
+      *                      RC=25 against a period that was closed
+      *                      out one run ago and never reopened.  Runs
+      *                      ahead of IO01's own OPEN so UTIL and IO01
+      *                      never have the master open at once.
+      ******************************************************************
+       1005-REOPEN-PERIOD.
+           SET UTIL-OPEN-PERIOD TO TRUE
+           MOVE WS-RUN-DATE TO UTIL-RUN-DATE
+           CALL 'UTIL' USING UTIL-CONTROL-AREA
+           IF NOT UTIL-SUCCESS
+               DISPLAY "COB01 - PERIOD REOPEN FAILED, RC="
+                   UTIL-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       1005-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1010-READ-CONTROL-CARD - pick up the run mode (NORMAL/RESTART/
+      *                          MONTHEND) and run date.  A missing
+      *                          control card defaults to a normal run
+      *                          dated today.
+      ******************************************************************
+       1010-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF CC-FS-OK
+               READ CONTROL-CARD-FILE
+                   AT END
+                       MOVE "NORMAL  " TO CC-RUN-MODE
+                       MOVE SPACES TO CC-RUN-DATE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               MOVE "NORMAL  " TO CC-RUN-MODE
+               MOVE SPACES TO CC-RUN-DATE
+           END-IF
+           IF CC-RUN-DATE = SPACES
+               ACCEPT WS-ACCEPT-DATE FROM DATE YYYYMMDD
+               MOVE WS-ACCEPT-DATE TO CC-RUN-DATE
+           END-IF
+           MOVE CC-RUN-DATE TO WS-RUN-DATE
+           IF CC-MODE-RESTART
+               SET WS-RESTART-RUN TO TRUE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1020-POSITION-FOR-RESTART - read the prior run's checkpoint
+      *                             file to the last record written, so
+      *                             2000-PROCESS-TRANSACTIONS can skip
+      *                             every transaction already applied.
+      ******************************************************************
+       1020-POSITION-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CK-FS-OK
+               PERFORM 1025-READ-CHECKPOINT THRU 1025-EXIT
+                   UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1020-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1025-READ-CHECKPOINT - read one checkpoint record, keeping the
+      *                        last key and sequence number seen as
+      *                        each one is read.
+      ******************************************************************
+       1025-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CHKPT-LAST-ITEM-NUMBER
+                       TO WS-LAST-CHECKPOINT-KEY
+                   MOVE CHKPT-LAST-SEQUENCE-NUMBER
+                       TO WS-LAST-CHECKPOINT-SEQUENCE
+           END-READ.
+       1025-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1030-READ-TRANSACTION - priming/next read of the daily stock
+      *                         transactions file.  Every transaction
+      *                         actually read is given the next
+      *                         sequence number, regardless of its
+      *                         item number or how many other
+      *                         transactions in the file share it.
+      ******************************************************************
+       1030-READ-TRANSACTION.
+           READ STOCK-TRANS-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TRAN-SEQUENCE-NUMBER
+           END-READ.
+       1030-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-PROCESS-TRANSACTIONS - apply one transaction unless it was
+      *                             already applied on a prior run that
+      *                             abended (restart mode only).  The
+      *                             skip test is the transaction's
+      *                             position in the file, not its item
+      *                             number - the daily file is neither
+      *                             sorted nor unique on item number,
+      *                             so the business key cannot tell
+      *                             "already applied" from "just
+      *                             happens to sort before it."
+      ******************************************************************
+       2000-PROCESS-TRANSACTIONS.
+           IF WS-RESTART-RUN
+               AND WS-TRAN-SEQUENCE-NUMBER
+                   NOT GREATER THAN WS-LAST-CHECKPOINT-SEQUENCE
+               DISPLAY "COB01 - RESTART SKIP ALREADY APPLIED ITEM "
+                   TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+           ELSE
+               PERFORM 2100-APPLY-TRANSACTION THRU 2100-EXIT
+           END-IF
+           PERFORM 1030-READ-TRANSACTION THRU 1030-EXIT.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2100-APPLY-TRANSACTION - validate the transaction and, if it
+      *                          passes, apply it to the stock master
+      *                          and take a checkpoint at the
+      *                          configured interval.  A transaction
+      *                          IO01 turns back after validation
+      *                          passed (duplicate key, item not
+      *                          found, insufficient quantity, period
+      *                          closed) is logged to suspense the
+      *                          same as a validation failure, and
+      *                          neither the applied count nor the
+      *                          checkpoint position advance for it.
+      ******************************************************************
+       2100-APPLY-TRANSACTION.
+           MOVE STOCK-TRANSACTION-RECORD TO EDIT01-TRAN-AREA
+           SET EDIT-VALIDATE-TRAN TO TRUE
+           CALL 'EDIT01' USING EDIT01-CONTROL-AREA EDIT01-TRAN-AREA
+           IF EDIT-TRAN-INVALID
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE 'N' TO WS-APPLY-FAILED-SW
+               PERFORM 2200-APPLY-TO-MASTER THRU 2200-EXIT
+               IF WS-APPLY-FAILED
+                   PERFORM 2250-REJECT-TO-SUSPENSE THRU 2250-EXIT
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   ADD 1 TO WS-APPLIED-COUNT
+                   ADD 1 TO WS-SINCE-CHECKPOINT-COUNT
+                   MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+                       TO WS-LAST-CHECKPOINT-KEY
+                   MOVE WS-TRAN-SEQUENCE-NUMBER
+                       TO WS-LAST-CHECKPOINT-SEQUENCE
+                   IF WS-SINCE-CHECKPOINT-COUNT NOT LESS THAN
+                           WS-CHECKPOINT-INTERVAL
+                       PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2200-APPLY-TO-MASTER - route the transaction to IO01 by type.
+      ******************************************************************
+       2200-APPLY-TO-MASTER.
+           EVALUATE TRUE
+               WHEN TRAN-IS-ADD OF STOCK-TRANSACTION-RECORD
+                   PERFORM 2210-APPLY-ADD THRU 2210-EXIT
+               WHEN TRAN-IS-DELETE OF STOCK-TRANSACTION-RECORD
+                   PERFORM 2220-APPLY-DELETE THRU 2220-EXIT
+               WHEN TRAN-IS-RECEIPT OF STOCK-TRANSACTION-RECORD
+                   PERFORM 2230-APPLY-QTY-CHANGE THRU 2230-EXIT
+               WHEN TRAN-IS-ISSUE OF STOCK-TRANSACTION-RECORD
+                   PERFORM 2230-APPLY-QTY-CHANGE THRU 2230-EXIT
+               WHEN TRAN-IS-FIELD-UPDATE OF STOCK-TRANSACTION-RECORD
+                   PERFORM 2240-APPLY-FIELD-UPDATE THRU 2240-EXIT
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2210-APPLY-ADD - add a brand new stock master record.
+      ******************************************************************
+       2210-APPLY-ADD.
+           MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               TO STK-ITEM-NUMBER OF IO01-RECORD-AREA
+           MOVE TRAN-BRANCH-CODE OF STOCK-TRANSACTION-RECORD
+               TO STK-BRANCH-CODE OF IO01-RECORD-AREA
+           MOVE TRAN-CATEGORY-CODE OF STOCK-TRANSACTION-RECORD
+               TO STK-CATEGORY-CODE OF IO01-RECORD-AREA
+           MOVE TRAN-DESCRIPTION OF STOCK-TRANSACTION-RECORD
+               TO STK-DESCRIPTION OF IO01-RECORD-AREA
+           MOVE TRAN-QUANTITY OF STOCK-TRANSACTION-RECORD
+               TO STK-QTY-ON-HAND OF IO01-RECORD-AREA
+           MOVE TRAN-QUANTITY OF STOCK-TRANSACTION-RECORD
+               TO STK-OPENING-BALANCE OF IO01-RECORD-AREA
+           MOVE TRAN-UNIT-COST OF STOCK-TRANSACTION-RECORD
+               TO STK-UNIT-COST OF IO01-RECORD-AREA
+           MOVE WS-RUN-DATE TO STK-PERIOD-END-DATE OF IO01-RECORD-AREA
+           MOVE 'N' TO STK-PERIOD-END-IND OF IO01-RECORD-AREA
+           SET IO-ADD-RECORD TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           IF IO-SUCCESS
+               SET AUD-IS-ADD OF AUDIT01-LOG-AREA TO TRUE
+               MOVE SPACES TO AUDB-DESCRIPTION OF AUDIT01-LOG-AREA
+               MOVE SPACES TO AUDB-CATEGORY-CODE OF AUDIT01-LOG-AREA
+               MOVE ZERO TO AUDB-QTY-ON-HAND OF AUDIT01-LOG-AREA
+               MOVE ZERO TO AUDB-UNIT-COST OF AUDIT01-LOG-AREA
+               MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                   TO AUDA-DESCRIPTION OF AUDIT01-LOG-AREA
+               MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                   TO AUDA-CATEGORY-CODE OF AUDIT01-LOG-AREA
+               MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                   TO AUDA-QTY-ON-HAND OF AUDIT01-LOG-AREA
+               MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                   TO AUDA-UNIT-COST OF AUDIT01-LOG-AREA
+               PERFORM 2900-LOG-AUDIT-ENTRY THRU 2900-EXIT
+           ELSE
+               DISPLAY "COB01 - ADD REJECTED BY IO01, RC="
+                   IO-RETURN-CODE
+               SET WS-APPLY-FAILED TO TRUE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2220-APPLY-DELETE - remove a stock master record, logging its
+      *                     last image as the audit before-image.
+      ******************************************************************
+       2220-APPLY-DELETE.
+           MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               TO IO-KEY-ITEM-NUMBER
+           SET IO-READ-RECORD TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           IF IO-SUCCESS
+               MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                   TO AUDB-DESCRIPTION OF AUDIT01-LOG-AREA
+               MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                   TO AUDB-CATEGORY-CODE OF AUDIT01-LOG-AREA
+               MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                   TO AUDB-QTY-ON-HAND OF AUDIT01-LOG-AREA
+               MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                   TO AUDB-UNIT-COST OF AUDIT01-LOG-AREA
+               SET IO-DELETE-RECORD TO TRUE
+               CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+               IF IO-SUCCESS
+                   SET AUD-IS-DELETE OF AUDIT01-LOG-AREA TO TRUE
+                   MOVE SPACES TO AUDA-DESCRIPTION OF AUDIT01-LOG-AREA
+                   MOVE SPACES TO AUDA-CATEGORY-CODE OF AUDIT01-LOG-AREA
+                   MOVE ZERO TO AUDA-QTY-ON-HAND OF AUDIT01-LOG-AREA
+                   MOVE ZERO TO AUDA-UNIT-COST OF AUDIT01-LOG-AREA
+                   PERFORM 2900-LOG-AUDIT-ENTRY THRU 2900-EXIT
+               ELSE
+                   DISPLAY "COB01 - DELETE REJECTED BY IO01, RC="
+                       IO-RETURN-CODE
+                   SET WS-APPLY-FAILED TO TRUE
+               END-IF
+           ELSE
+               DISPLAY "COB01 - DELETE, ITEM NOT ON MASTER "
+                   TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               SET WS-APPLY-FAILED TO TRUE
+           END-IF.
+       2220-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2230-APPLY-QTY-CHANGE - post a receipt (add) or an issue
+      *                         (subtract) against the quantity on
+      *                         hand.
+      ******************************************************************
+       2230-APPLY-QTY-CHANGE.
+           MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               TO IO-KEY-ITEM-NUMBER
+           SET IO-READ-RECORD TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           IF IO-SUCCESS
+               MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                   TO AUDB-DESCRIPTION OF AUDIT01-LOG-AREA
+               MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                   TO AUDB-CATEGORY-CODE OF AUDIT01-LOG-AREA
+               MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                   TO AUDB-QTY-ON-HAND OF AUDIT01-LOG-AREA
+               MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                   TO AUDB-UNIT-COST OF AUDIT01-LOG-AREA
+               IF TRAN-IS-RECEIPT OF STOCK-TRANSACTION-RECORD
+                   ADD TRAN-QUANTITY OF STOCK-TRANSACTION-RECORD
+                       TO STK-QTY-ON-HAND OF IO01-RECORD-AREA
+               ELSE
+                   SUBTRACT TRAN-QUANTITY OF STOCK-TRANSACTION-RECORD
+                       FROM STK-QTY-ON-HAND OF IO01-RECORD-AREA
+               END-IF
+               SET IO-UPDATE-RECORD TO TRUE
+               CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+               IF IO-SUCCESS
+                   SET AUD-IS-UPDATE OF AUDIT01-LOG-AREA TO TRUE
+                   MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                       TO AUDA-DESCRIPTION OF AUDIT01-LOG-AREA
+                   MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                       TO AUDA-CATEGORY-CODE OF AUDIT01-LOG-AREA
+                   MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                       TO AUDA-QTY-ON-HAND OF AUDIT01-LOG-AREA
+                   MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                       TO AUDA-UNIT-COST OF AUDIT01-LOG-AREA
+                   PERFORM 2900-LOG-AUDIT-ENTRY THRU 2900-EXIT
+               ELSE
+                   DISPLAY "COB01 - RECEIPT/ISSUE REJECTED BY IO01, RC="
+                       IO-RETURN-CODE
+                   SET WS-APPLY-FAILED TO TRUE
+               END-IF
+           ELSE
+               DISPLAY "COB01 - RECEIPT/ISSUE, ITEM NOT ON MASTER "
+                   TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               SET WS-APPLY-FAILED TO TRUE
+           END-IF.
+       2230-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2240-APPLY-FIELD-UPDATE - post a description/unit-cost change.
+      ******************************************************************
+       2240-APPLY-FIELD-UPDATE.
+           MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               TO IO-KEY-ITEM-NUMBER
+           SET IO-READ-RECORD TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           IF IO-SUCCESS
+               MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                   TO AUDB-DESCRIPTION OF AUDIT01-LOG-AREA
+               MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                   TO AUDB-CATEGORY-CODE OF AUDIT01-LOG-AREA
+               MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                   TO AUDB-QTY-ON-HAND OF AUDIT01-LOG-AREA
+               MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                   TO AUDB-UNIT-COST OF AUDIT01-LOG-AREA
+               MOVE TRAN-DESCRIPTION OF STOCK-TRANSACTION-RECORD
+                   TO STK-DESCRIPTION OF IO01-RECORD-AREA
+               MOVE TRAN-UNIT-COST OF STOCK-TRANSACTION-RECORD
+                   TO STK-UNIT-COST OF IO01-RECORD-AREA
+               SET IO-UPDATE-RECORD TO TRUE
+               CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+               IF IO-SUCCESS
+                   SET AUD-IS-UPDATE OF AUDIT01-LOG-AREA TO TRUE
+                   MOVE STK-DESCRIPTION OF IO01-RECORD-AREA
+                       TO AUDA-DESCRIPTION OF AUDIT01-LOG-AREA
+                   MOVE STK-CATEGORY-CODE OF IO01-RECORD-AREA
+                       TO AUDA-CATEGORY-CODE OF AUDIT01-LOG-AREA
+                   MOVE STK-QTY-ON-HAND OF IO01-RECORD-AREA
+                       TO AUDA-QTY-ON-HAND OF AUDIT01-LOG-AREA
+                   MOVE STK-UNIT-COST OF IO01-RECORD-AREA
+                       TO AUDA-UNIT-COST OF AUDIT01-LOG-AREA
+                   PERFORM 2900-LOG-AUDIT-ENTRY THRU 2900-EXIT
+               ELSE
+                   DISPLAY "COB01 - FIELD UPDATE REJECTED BY IO01, RC="
+                       IO-RETURN-CODE
+                   SET WS-APPLY-FAILED TO TRUE
+               END-IF
+           ELSE
+               DISPLAY "COB01 - FIELD UPDATE, ITEM NOT ON MASTER "
+                   TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               SET WS-APPLY-FAILED TO TRUE
+           END-IF.
+       2240-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2250-REJECT-TO-SUSPENSE - a transaction that passed EDIT01's
+      *                           own checks was turned back by IO01
+      *                           when it actually hit the master.
+      *                           Log it to the same suspense file
+      *                           EDIT01 already owns, tagged with the
+      *                           IO01 return code that rejected it.
+      *                           If EDIT01 cannot even get the entry
+      *                           onto suspense, the transaction is
+      *                           gone with no trace of it anywhere, so
+      *                           that counts as a hard failure rather
+      *                           than a routine rejection.
+      ******************************************************************
+       2250-REJECT-TO-SUSPENSE.
+           EVALUATE TRUE
+               WHEN IO-DUPLICATE-KEY OF IO01-CONTROL-AREA
+                   SET EDIT-REASON-DUPLICATE-KEY TO TRUE
+               WHEN IO-RECORD-NOT-FOUND OF IO01-CONTROL-AREA
+                   SET EDIT-REASON-NOT-FOUND TO TRUE
+               WHEN IO-INSUFFICIENT-QTY OF IO01-CONTROL-AREA
+                   SET EDIT-REASON-INSUFF-QTY TO TRUE
+               WHEN IO-PERIOD-CLOSED OF IO01-CONTROL-AREA
+                   SET EDIT-REASON-PERIOD-CLOSED TO TRUE
+               WHEN OTHER
+                   SET EDIT-REASON-MASTER-ERROR TO TRUE
+           END-EVALUATE
+           SET EDIT-LOG-REJECT TO TRUE
+           CALL 'EDIT01' USING EDIT01-CONTROL-AREA EDIT01-TRAN-AREA
+           IF EDIT-FILE-ERROR
+               DISPLAY "COB01 - SUSPENSE WRITE FAILED FOR ITEM "
+                   TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2900-LOG-AUDIT-ENTRY - write the before/after image the calling
+      *                        paragraph built in AUDIT01-LOG-AREA.
+      ******************************************************************
+       2900-LOG-AUDIT-ENTRY.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE OF AUDIT01-LOG-AREA
+           MOVE TRAN-SOURCE-CODE OF STOCK-TRANSACTION-RECORD
+               TO AUD-SOURCE-CODE OF AUDIT01-LOG-AREA
+           MOVE TRAN-ITEM-NUMBER OF STOCK-TRANSACTION-RECORD
+               TO AUD-ITEM-NUMBER OF AUDIT01-LOG-AREA
+           SET AUDIT-WRITE-ENTRY TO TRUE
+           CALL 'AUDIT01' USING AUDIT01-CONTROL-AREA AUDIT01-LOG-AREA.
+       2900-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2300-WRITE-CHECKPOINT - record the last transaction key applied
+      *                         so a restart run knows where to resume.
+      ******************************************************************
+       2300-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE TO CHKPT-RUN-DATE
+           MOVE WS-LAST-CHECKPOINT-KEY TO CHKPT-LAST-ITEM-NUMBER
+           MOVE WS-LAST-CHECKPOINT-SEQUENCE
+               TO CHKPT-LAST-SEQUENCE-NUMBER
+           MOVE WS-APPLIED-COUNT TO CHKPT-TRAN-COUNT
+           WRITE CHECKPOINT-RECORD
+           MOVE ZERO TO WS-SINCE-CHECKPOINT-COUNT.
+       2300-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - take a final checkpoint, close every file and
+      *                  subprogram, and display the run totals.
+      ******************************************************************
+       8000-TERMINATE.
+           IF WS-SINCE-CHECKPOINT-COUNT NOT EQUAL ZERO
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF
+           CLOSE STOCK-TRANS-FILE
+           CLOSE CHECKPOINT-FILE
+           SET IO-CLOSE-MASTER TO TRUE
+           CALL 'IO01' USING IO01-CONTROL-AREA IO01-RECORD-AREA
+           SET EDIT-CLOSE-SUSPENSE TO TRUE
+           CALL 'EDIT01' USING EDIT01-CONTROL-AREA EDIT01-TRAN-AREA
+           SET AUDIT-CLOSE-LOG TO TRUE
+           CALL 'AUDIT01' USING AUDIT01-CONTROL-AREA AUDIT01-LOG-AREA
+           DISPLAY "COB01 - TRANSACTIONS APPLIED: " WS-APPLIED-COUNT
+           DISPLAY "COB01 - TRANSACTIONS REJECTED: " WS-REJECTED-COUNT
+           IF RETURN-CODE = ZERO
+               AND WS-REJECTED-COUNT NOT EQUAL ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 5000-RUN-MONTH-END-CLOSE - a MONTHEND control card skips the
+      *                            daily transaction loop entirely and
+      *                            hands the whole master over to UTIL
+      *                            to close.
+      ******************************************************************
+       5000-RUN-MONTH-END-CLOSE.
+           SET UTIL-CLOSE-PERIOD TO TRUE
+           MOVE WS-RUN-DATE TO UTIL-RUN-DATE
+           CALL 'UTIL' USING UTIL-CONTROL-AREA
+           IF UTIL-SUCCESS
+               DISPLAY "COB01 - MONTH-END CLOSE COMPLETE, RECORDS "
+                   "CLOSED: " UTIL-RECORDS-CLOSED
+           ELSE
+               DISPLAY "COB01 - MONTH-END CLOSE FAILED, RC="
+                   UTIL-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       5000-EXIT.
+           EXIT.
        END PROGRAM cob01.
