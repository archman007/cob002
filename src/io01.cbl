@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Stock master file handler.  Opens/reads/adds/updates/
+      *          deletes records on the indexed stock master file on
+      *          behalf of COB01, REP01, UTIL, INQ01 and GLREC01.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 AB  Built out from a one-line DBUFF stand-in call
+      *                  into a real keyed stock master file handler.
+      *   2026-08-09 AB  Added the category alternate key so REP01 can
+      *                  browse the master in category sequence for the
+      *                  stock valuation report.
+      *   2026-08-09 AB  Added 1200-ENSURE-MASTER-OPEN ahead of the
+      *                  read/add/update/delete dispatch.  COB01 always
+      *                  opens the master before it drives a request,
+      *                  but INQ01's online inquiry never does - it
+      *                  calls straight in with IO-READ-RECORD - so a
+      *                  read with the file still closed used to fail.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IO01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-MASTER-FILE ASSIGN TO "STKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               ALTERNATE RECORD KEY IS STK-CATEGORY-CODE
+                   OF STOCK-MASTER-RECORD WITH DUPLICATES
+               FILE STATUS IS IO01-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+       01  STOCK-MASTER-RECORD.
+           COPY STKMAST.
+       WORKING-STORAGE SECTION.
+       01  IO01-FILE-STATUS            PIC X(02).
+           88  IO01-FS-OK                      VALUE '00'.
+           88  IO01-FS-NOT-FOUND                VALUE '23'.
+           88  IO01-FS-DUPLICATE                VALUE '22'.
+       01  IO01-SWITCHES.
+           05  IO01-FILE-OPEN-SW       PIC X(01)   VALUE 'N'.
+               88  IO01-FILE-IS-OPEN            VALUE 'Y'.
+       LINKAGE SECTION.
+       01  IO01-CONTROL-AREA.
+           COPY IO01CTL.
+       01  IO01-RECORD-AREA.
+           COPY STKMAST.
+       PROCEDURE DIVISION USING IO01-CONTROL-AREA IO01-RECORD-AREA.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN IO-OPEN-MASTER
+                   PERFORM 1000-OPEN-MASTER THRU 1000-EXIT
+               WHEN IO-CLOSE-MASTER
+                   PERFORM 1100-CLOSE-MASTER THRU 1100-EXIT
+               WHEN IO-READ-RECORD
+                   PERFORM 1200-ENSURE-MASTER-OPEN THRU 1200-EXIT
+                   PERFORM 2000-READ-MASTER THRU 2000-EXIT
+               WHEN IO-ADD-RECORD
+                   PERFORM 1200-ENSURE-MASTER-OPEN THRU 1200-EXIT
+                   PERFORM 3000-ADD-MASTER THRU 3000-EXIT
+               WHEN IO-UPDATE-RECORD
+                   PERFORM 1200-ENSURE-MASTER-OPEN THRU 1200-EXIT
+                   PERFORM 4000-UPDATE-MASTER THRU 4000-EXIT
+               WHEN IO-DELETE-RECORD
+                   PERFORM 1200-ENSURE-MASTER-OPEN THRU 1200-EXIT
+                   PERFORM 5000-DELETE-MASTER THRU 5000-EXIT
+               WHEN OTHER
+                   MOVE '90' TO IO-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+      ******************************************************************
+      * 1000-OPEN-MASTER - open the stock master for this run.
+      ******************************************************************
+       1000-OPEN-MASTER.
+           OPEN I-O STOCK-MASTER-FILE
+           IF IO01-FS-OK OR IO01-FS-NOT-FOUND
+               SET IO01-FILE-IS-OPEN TO TRUE
+               MOVE '00' TO IO-RETURN-CODE
+           ELSE
+               MOVE '90' TO IO-RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1100-CLOSE-MASTER - close the stock master at end of run.
+      ******************************************************************
+       1100-CLOSE-MASTER.
+           IF IO01-FILE-IS-OPEN
+               CLOSE STOCK-MASTER-FILE
+               MOVE 'N' TO IO01-FILE-OPEN-SW
+           END-IF
+           MOVE '00' TO IO-RETURN-CODE.
+       1100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1200-ENSURE-MASTER-OPEN - open the master if this is the first
+      *                           request this run has seen it, so an
+      *                           online caller that never issues its
+      *                           own IO-OPEN-MASTER still gets a file
+      *                           to read.
+      ******************************************************************
+       1200-ENSURE-MASTER-OPEN.
+           IF NOT IO01-FILE-IS-OPEN
+               PERFORM 1000-OPEN-MASTER THRU 1000-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-READ-MASTER - random read by item number, result returned
+      *                    in IO01-RECORD-AREA.
+      ******************************************************************
+       2000-READ-MASTER.
+           MOVE IO-KEY-ITEM-NUMBER
+               TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+           READ STOCK-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF IO01-FS-OK
+               MOVE STOCK-MASTER-RECORD TO IO01-RECORD-AREA
+           END-IF
+           PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3000-ADD-MASTER - write a brand new stock master record.
+      ******************************************************************
+       3000-ADD-MASTER.
+           MOVE IO01-RECORD-AREA TO STOCK-MASTER-RECORD
+           WRITE STOCK-MASTER-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT.
+       3000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 4000-UPDATE-MASTER - rewrite an existing stock master record
+      *                      with the image in IO01-RECORD-AREA.
+      *                      Rejects a negative resulting balance or an
+      *                      update against a record in a closed period.
+      ******************************************************************
+       4000-UPDATE-MASTER.
+           MOVE STK-ITEM-NUMBER OF IO01-RECORD-AREA
+               TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+           READ STOCK-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF NOT IO01-FS-OK
+               PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT
+           ELSE IF STK-PERIOD-CLOSED OF STOCK-MASTER-RECORD
+               MOVE '25' TO IO-RETURN-CODE
+           ELSE IF STK-QTY-ON-HAND OF IO01-RECORD-AREA < ZERO
+               MOVE '24' TO IO-RETURN-CODE
+           ELSE
+               MOVE IO01-RECORD-AREA TO STOCK-MASTER-RECORD
+               REWRITE STOCK-MASTER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 5000-DELETE-MASTER - delete the stock master record keyed by
+      *                      the item number in IO-KEY-ITEM-NUMBER.
+      ******************************************************************
+       5000-DELETE-MASTER.
+           MOVE IO-KEY-ITEM-NUMBER
+               TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+           READ STOCK-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF NOT IO01-FS-OK
+               PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT
+           ELSE IF STK-PERIOD-CLOSED OF STOCK-MASTER-RECORD
+               MOVE '25' TO IO-RETURN-CODE
+           ELSE
+               DELETE STOCK-MASTER-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               PERFORM 9000-SET-RETURN-CODE THRU 9000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 9000-SET-RETURN-CODE - translate the file status from the last
+      *                        I-O verb into the caller's return code.
+      ******************************************************************
+       9000-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN IO01-FS-OK
+                   MOVE '00' TO IO-RETURN-CODE
+               WHEN IO01-FS-NOT-FOUND
+                   MOVE '23' TO IO-RETURN-CODE
+               WHEN IO01-FS-DUPLICATE
+                   MOVE '22' TO IO-RETURN-CODE
+               WHEN OTHER
+                   MOVE '90' TO IO-RETURN-CODE
+           END-EVALUATE.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM IO01.
