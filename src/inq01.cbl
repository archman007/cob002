@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Online stock-balance inquiry transaction.  Takes an
+      *          item number and branch code in the COMMAREA and
+      *          displays the current on-hand quantity straight from
+      *          the stock master, so counter staff get today's
+      *          balance instead of yesterday's STOCK-SUMMARY report.
+      * Tectonics: cobc (translate through the CICS command-language
+      *            translator before compiling - see modification
+      *            history)
+      * Modification History:
+      *   2026-08-09 AB  Original INQ01 build.
+      *   2026-08-09 AB  Reads the stock master through EXEC CICS READ
+      *                  FILE against the STKMAST FCT entry instead of
+      *                  CALLing IO01.  IO01 is a batch-style program -
+      *                  its own OPEN I-O/READ/REWRITE verbs against
+      *                  STKMAST would fight CICS for ownership of the
+      *                  dataset (CICS file control opens and locks
+      *                  records on the FCT's behalf, not the
+      *                  application's) and nothing in this transaction
+      *                  ever closed what IO01 opened.  A batch-style
+      *                  subprogram has no place in a CICS task's file
+      *                  access path.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQ01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STOCK-MASTER-RECORD.
+           COPY STKMAST.
+       01  WS-RESP                     PIC S9(08) COMP.
+       01  WS-DISPLAY-LINE             PIC X(60).
+       01  WS-QTY-DISPLAY              PIC ZZZ,ZZ9.
+       01  WS-COST-DISPLAY             PIC ZZ,ZZ9.99.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY INQ01CA.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN EQUAL ZERO
+               PERFORM 8000-NO-COMMAREA THRU 8000-EXIT
+           ELSE
+               PERFORM 1000-LOOKUP-BALANCE THRU 1000-EXIT
+           END-IF
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      ******************************************************************
+      * 1000-LOOKUP-BALANCE - read the stock master by item number and
+      *                       check the item is carried at the
+      *                       inquiring branch before answering.
+      ******************************************************************
+       1000-LOOKUP-BALANCE.
+           EXEC CICS
+               READ FILE('STKMAST')
+                    INTO(WS-STOCK-MASTER-RECORD)
+                    RIDFLD(INQ-ITEM-NUMBER)
+                    KEYLENGTH(LENGTH OF INQ-ITEM-NUMBER)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               IF STK-BRANCH-CODE OF WS-STOCK-MASTER-RECORD
+                       EQUAL INQ-BRANCH-CODE
+                   MOVE STK-DESCRIPTION OF WS-STOCK-MASTER-RECORD
+                       TO INQ-DESCRIPTION
+                   MOVE STK-QTY-ON-HAND OF WS-STOCK-MASTER-RECORD
+                       TO INQ-QTY-ON-HAND
+                   MOVE STK-UNIT-COST OF WS-STOCK-MASTER-RECORD
+                       TO INQ-UNIT-COST
+                   SET INQ-FOUND TO TRUE
+               ELSE
+                   SET INQ-WRONG-BRANCH TO TRUE
+               END-IF
+           ELSE
+               SET INQ-NOT-FOUND TO TRUE
+           END-IF
+           PERFORM 2000-SEND-RESPONSE THRU 2000-EXIT.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-SEND-RESPONSE - format and send the inquiry result back to
+      *                      the terminal.
+      ******************************************************************
+       2000-SEND-RESPONSE.
+           MOVE SPACES TO WS-DISPLAY-LINE
+           EVALUATE TRUE
+               WHEN INQ-FOUND
+                   MOVE INQ-QTY-ON-HAND TO WS-QTY-DISPLAY
+                   MOVE INQ-UNIT-COST TO WS-COST-DISPLAY
+                   STRING INQ-ITEM-NUMBER       DELIMITED BY SIZE
+                       " "                      DELIMITED BY SIZE
+                       INQ-DESCRIPTION          DELIMITED BY SIZE
+                       " QTY="                  DELIMITED BY SIZE
+                       WS-QTY-DISPLAY           DELIMITED BY SIZE
+                       " COST="                 DELIMITED BY SIZE
+                       WS-COST-DISPLAY          DELIMITED BY SIZE
+                       INTO WS-DISPLAY-LINE
+               WHEN INQ-WRONG-BRANCH
+                   MOVE "ITEM NOT STOCKED AT THAT BRANCH"
+                       TO WS-DISPLAY-LINE
+               WHEN OTHER
+                   MOVE "ITEM NOT FOUND ON STOCK MASTER"
+                       TO WS-DISPLAY-LINE
+           END-EVALUATE
+           EXEC CICS
+               SEND TEXT FROM(WS-DISPLAY-LINE)
+                    LENGTH(LENGTH OF WS-DISPLAY-LINE)
+                    ERASE
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-NO-COMMAREA - the transaction was started without an item
+      *                    number and branch code to look up.
+      ******************************************************************
+       8000-NO-COMMAREA.
+           MOVE "INQ01 REQUIRES ITEM NUMBER AND BRANCH CODE"
+               TO WS-DISPLAY-LINE
+           EXEC CICS
+               SEND TEXT FROM(WS-DISPLAY-LINE)
+                    LENGTH(LENGTH OF WS-DISPLAY-LINE)
+                    ERASE
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM INQ01.
