@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: Transaction validation subprogram.  Checks item
+      *          number, quantity and transaction type on each daily
+      *          stock transaction before COB01 lets it touch the
+      *          stock master, writing anything that fails to the
+      *          suspense file for an operator to review.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 AB  Original EDIT01 build - validation ahead of
+      *                  the IO01 master update.
+      *   2026-08-09 AB  Added EDIT-LOG-REJECT so a transaction that
+      *                  passed validation but was then turned back by
+      *                  IO01 still lands on the suspense file instead
+      *                  of being lost.
+      *   2026-08-09 AB  Changed the suspense file from LINE SEQUENTIAL
+      *                  to record SEQUENTIAL with a fixed record
+      *                  length - SUSPNS carries COMP-3 fields, and a
+      *                  packed byte that happens to match a line
+      *                  delimiter would truncate the record on a
+      *                  LINE SEQUENTIAL read.  Matches the RECFM=FB
+      *                  dataset the JCL defines for SUSPENSE.
+      *   2026-08-09 AB  2100-WRITE-SUSPENSE now checks the write's file
+      *                  status instead of assuming success, the same
+      *                  as AUDIT01's write.  EDIT-LOG-REJECT reflects
+      *                  that result in EDIT-RETURN-CODE instead of
+      *                  hard-coding '00', so COB01 can tell a bad
+      *                  transaction that never reached suspense from
+      *                  one that did.
+      *   2026-08-09 AB  1000-OPEN-SUSPENSE is now restart-aware, the
+      *                  same as AUDIT01's OPEN EXTEND/fallback for the
+      *                  audit log - an unconditional OPEN OUTPUT
+      *                  truncated whatever suspense entries a prior,
+      *                  abended attempt had already written, which a
+      *                  RESTART rerun is supposed to preserve.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EDIT01-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 81 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           COPY SUSPNS.
+       WORKING-STORAGE SECTION.
+       01  EDIT01-FILE-STATUS          PIC X(02).
+           88  EDIT01-FS-OK                    VALUE '00'.
+       01  EDIT01-SWITCHES.
+           05  EDIT01-FILE-OPEN-SW     PIC X(01)   VALUE 'N'.
+               88  EDIT01-FILE-IS-OPEN         VALUE 'Y'.
+           05  EDIT01-SUSPENSE-WRITE-SW PIC X(01)  VALUE 'Y'.
+               88  EDIT01-SUSPENSE-WRITE-OK    VALUE 'Y'.
+       LINKAGE SECTION.
+       01  EDIT01-CONTROL-AREA.
+           COPY EDT01CTL.
+       01  EDIT01-TRAN-AREA.
+           COPY STKTRAN.
+       PROCEDURE DIVISION USING EDIT01-CONTROL-AREA EDIT01-TRAN-AREA.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN EDIT-OPEN-SUSPENSE
+                   PERFORM 1000-OPEN-SUSPENSE THRU 1000-EXIT
+               WHEN EDIT-CLOSE-SUSPENSE
+                   PERFORM 1100-CLOSE-SUSPENSE THRU 1100-EXIT
+               WHEN EDIT-VALIDATE-TRAN
+                   PERFORM 2000-VALIDATE-TRAN THRU 2000-EXIT
+               WHEN EDIT-LOG-REJECT
+                   PERFORM 2100-WRITE-SUSPENSE THRU 2100-EXIT
+                   IF EDIT01-SUSPENSE-WRITE-OK
+                       MOVE '00' TO EDIT-RETURN-CODE
+                   ELSE
+                       MOVE '90' TO EDIT-RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   MOVE '99' TO EDIT-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+      ******************************************************************
+      * 1000-OPEN-SUSPENSE - open the suspense file for this run.  A
+      *                      RESTART run extends the entries a prior,
+      *                      abended attempt already wrote; any other
+      *                      run opens it fresh for the day.
+      ******************************************************************
+       1000-OPEN-SUSPENSE.
+           IF EDIT-RESTART-RUN
+               OPEN EXTEND SUSPENSE-FILE
+               IF NOT EDIT01-FS-OK
+                   OPEN OUTPUT SUSPENSE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           IF EDIT01-FS-OK
+               SET EDIT01-FILE-IS-OPEN TO TRUE
+               MOVE '00' TO EDIT-RETURN-CODE
+           ELSE
+               MOVE '90' TO EDIT-RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1100-CLOSE-SUSPENSE - close the suspense file at end of run.
+      ******************************************************************
+       1100-CLOSE-SUSPENSE.
+           IF EDIT01-FILE-IS-OPEN
+               CLOSE SUSPENSE-FILE
+               MOVE 'N' TO EDIT01-FILE-OPEN-SW
+           END-IF
+           MOVE '00' TO EDIT-RETURN-CODE.
+       1100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-VALIDATE-TRAN - edit the transaction in EDIT01-TRAN-AREA.
+      *                      A valid item number is non-blank; quantity
+      *                      must not be negative; the transaction type
+      *                      must be one of the codes TRAN-TYPE-VALID
+      *                      recognises.  The first failing check wins
+      *                      and the transaction goes to suspense.
+      ******************************************************************
+       2000-VALIDATE-TRAN.
+           SET EDIT-TRAN-VALID TO TRUE
+           MOVE SPACES TO EDIT-REASON-CODE
+           IF TRAN-ITEM-NUMBER OF EDIT01-TRAN-AREA = SPACES
+               SET EDIT-TRAN-INVALID TO TRUE
+               SET EDIT-REASON-BAD-ITEM-NO TO TRUE
+           ELSE IF TRAN-QUANTITY OF EDIT01-TRAN-AREA < ZERO
+               SET EDIT-TRAN-INVALID TO TRUE
+               SET EDIT-REASON-BAD-QTY TO TRUE
+           ELSE IF NOT TRAN-TYPE-VALID OF EDIT01-TRAN-AREA
+               SET EDIT-TRAN-INVALID TO TRUE
+               SET EDIT-REASON-BAD-TRAN-TYPE TO TRUE
+           END-IF.
+           IF EDIT-TRAN-INVALID
+               PERFORM 2100-WRITE-SUSPENSE THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2100-WRITE-SUSPENSE - log the rejected transaction image.
+      *                       EDIT01-SUSPENSE-WRITE-SW carries the
+      *                       result back to whichever paragraph called
+      *                       this one, since 2000-VALIDATE-TRAN still
+      *                       needs EDIT-RETURN-CODE to hold the '99'
+      *                       invalid indicator COB01 tests for.
+      ******************************************************************
+       2100-WRITE-SUSPENSE.
+           SET EDIT01-SUSPENSE-WRITE-OK TO TRUE
+           MOVE EDIT-RUN-DATE TO SUSP-RUN-DATE
+           MOVE EDIT-REASON-CODE TO SUSP-REASON-CODE
+           MOVE CORRESPONDING EDIT01-TRAN-AREA TO SUSPENSE-RECORD
+           WRITE SUSPENSE-RECORD
+           IF NOT EDIT01-FS-OK
+               DISPLAY "EDIT01 - SUSPENSE WRITE FAILED, FILE STATUS="
+                   EDIT01-FILE-STATUS
+               MOVE 'N' TO EDIT01-SUSPENSE-WRITE-SW
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       END PROGRAM EDIT01.
