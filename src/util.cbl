@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2020-9-2 10:41:57
+      * Purpose: Period-end close subroutine shared by the batch stock
+      *          programs.  Closes the current period's stock balances,
+      *          rolls the closing quantity on hand forward into the
+      *          new period's opening balance, and stamps the
+      *          period-end indicator that IO01 already checks before
+      *          letting an update or delete through.
+      * Tectonics: cobc
+      * Modification History:
+      *   2020-9-2  AB  Original skeleton - single DBUFF call, no
+      *                 function of its own.
+      *   2026-08-09 AB Built out into the month-end close subroutine,
+      *                 driven off a UTIL-FUNCTION control area instead
+      *                 of the DBUFF stand-in.
+      *   2026-08-09 AB Added UTIL-OPEN-PERIOD.  Closing a period is
+      *                 not the end of the story - the master has to
+      *                 come back open before the new period's daily
+      *                 transactions can post against it, or every
+      *                 item closed by a month-end run stays locked
+      *                 out of IO01 forever.  COB01 runs this at the
+      *                 start of its next normal/restart cycle.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-MASTER-FILE ASSIGN TO "STKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               ALTERNATE RECORD KEY IS STK-CATEGORY-CODE
+                   OF STOCK-MASTER-RECORD WITH DUPLICATES
+               FILE STATUS IS UTIL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+       01  STOCK-MASTER-RECORD.
+           COPY STKMAST.
+       WORKING-STORAGE SECTION.
+       01  UTIL-FILE-STATUS            PIC X(02).
+           88  UTIL-FS-OK                      VALUE '00'.
+       01  UTIL-SWITCHES.
+           05  UTIL-MASTER-EOF-SW      PIC X(01)   VALUE 'N'.
+               88  UTIL-MASTER-EOF             VALUE 'Y'.
+       LINKAGE SECTION.
+       01  UTIL-CONTROL-AREA.
+           COPY UTILCTL.
+       PROCEDURE DIVISION USING UTIL-CONTROL-AREA.
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN UTIL-CLOSE-PERIOD
+                   PERFORM 1000-CLOSE-PERIOD THRU 1000-EXIT
+               WHEN UTIL-OPEN-PERIOD
+                   PERFORM 2000-OPEN-PERIOD THRU 2000-EXIT
+               WHEN OTHER
+                   MOVE '90' TO UTIL-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+      ******************************************************************
+      * 1000-CLOSE-PERIOD - open the master for update and close every
+      *                     record in it.
+      ******************************************************************
+       1000-CLOSE-PERIOD.
+           MOVE ZERO TO UTIL-RECORDS-CLOSED
+           MOVE 'N' TO UTIL-MASTER-EOF-SW
+           OPEN I-O STOCK-MASTER-FILE
+           IF NOT UTIL-FS-OK
+               MOVE '90' TO UTIL-RETURN-CODE
+           ELSE
+               MOVE LOW-VALUES TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               START STOCK-MASTER-FILE KEY IS NOT LESS THAN
+                       STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+                   INVALID KEY
+                       SET UTIL-MASTER-EOF TO TRUE
+               END-START
+               PERFORM 1010-CLOSE-ONE-RECORD THRU 1010-EXIT
+                   UNTIL UTIL-MASTER-EOF
+               CLOSE STOCK-MASTER-FILE
+               MOVE '00' TO UTIL-RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 1010-CLOSE-ONE-RECORD - roll one record's quantity on hand
+      *                         forward into its opening balance and
+      *                         stamp the period-end date and indicator.
+      ******************************************************************
+       1010-CLOSE-ONE-RECORD.
+           READ STOCK-MASTER-FILE NEXT RECORD
+               AT END
+                   SET UTIL-MASTER-EOF TO TRUE
+               NOT AT END
+                   MOVE STK-QTY-ON-HAND OF STOCK-MASTER-RECORD
+                       TO STK-OPENING-BALANCE OF STOCK-MASTER-RECORD
+                   MOVE UTIL-RUN-DATE
+                       TO STK-PERIOD-END-DATE OF STOCK-MASTER-RECORD
+                   SET STK-PERIOD-CLOSED OF STOCK-MASTER-RECORD TO TRUE
+                   REWRITE STOCK-MASTER-RECORD
+                   ADD 1 TO UTIL-RECORDS-CLOSED
+           END-READ.
+       1010-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-OPEN-PERIOD - open the master for update and reopen every
+      *                     closed record in it for the new period.
+      ******************************************************************
+       2000-OPEN-PERIOD.
+           MOVE ZERO TO UTIL-RECORDS-OPENED
+           MOVE 'N' TO UTIL-MASTER-EOF-SW
+           OPEN I-O STOCK-MASTER-FILE
+           IF NOT UTIL-FS-OK
+               MOVE '90' TO UTIL-RETURN-CODE
+           ELSE
+               MOVE LOW-VALUES TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               START STOCK-MASTER-FILE KEY IS NOT LESS THAN
+                       STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+                   INVALID KEY
+                       SET UTIL-MASTER-EOF TO TRUE
+               END-START
+               PERFORM 2010-OPEN-ONE-RECORD THRU 2010-EXIT
+                   UNTIL UTIL-MASTER-EOF
+               CLOSE STOCK-MASTER-FILE
+               MOVE '00' TO UTIL-RETURN-CODE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2010-OPEN-ONE-RECORD - reopen one record for the new period if
+      *                        the prior close left it closed.
+      ******************************************************************
+       2010-OPEN-ONE-RECORD.
+           READ STOCK-MASTER-FILE NEXT RECORD
+               AT END
+                   SET UTIL-MASTER-EOF TO TRUE
+               NOT AT END
+                   IF STK-PERIOD-CLOSED OF STOCK-MASTER-RECORD
+                       SET STK-PERIOD-OPEN OF STOCK-MASTER-RECORD
+                           TO TRUE
+                       REWRITE STOCK-MASTER-RECORD
+                       ADD 1 TO UTIL-RECORDS-OPENED
+                   END-IF
+           END-READ.
+       2010-EXIT.
+           EXIT.
+       END PROGRAM UTIL.
