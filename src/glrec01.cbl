@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: Mr. Arch Brooks
+      * Date: 2026-08-09
+      * Purpose: General ledger reconciliation report.  Totals the
+      *          stock master's extended value (the same figures
+      *          REP01 prints, summed across the whole file) and
+      *          compares it to the control total GL carries for the
+      *          inventory account on the GL interface file, printing
+      *          a variance report so a break gets caught and tied to
+      *          a run date instead of surfacing at quarter-end.
+      * Tectonics: cobc
+      * Modification History:
+      *   2026-08-09 AB  Original GLREC01 build.
+      *   2026-08-09 AB  Changed the GL interface file from LINE
+      *                  SEQUENTIAL to record SEQUENTIAL with a fixed
+      *                  record length - GLIFACE carries a COMP-3
+      *                  control amount, and a packed byte that
+      *                  happens to match a line delimiter would
+      *                  truncate the record on a LINE SEQUENTIAL
+      *                  read.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLREC01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-MASTER-FILE ASSIGN TO "STKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               ALTERNATE RECORD KEY IS STK-CATEGORY-CODE
+                   OF STOCK-MASTER-RECORD WITH DUPLICATES
+               FILE STATUS IS GLR-MASTER-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLIFACE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GLR-GL-STATUS.
+           SELECT PRINTFILE ASSIGN TO "GLRECON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GLR-PRINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER-FILE.
+       01  STOCK-MASTER-RECORD.
+           COPY STKMAST.
+       FD  GL-INTERFACE-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  GL-INTERFACE-RECORD.
+           COPY GLIFACE.
+       FD  PRINTFILE.
+       01  PRINT-RECORD                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  GLR-MASTER-STATUS            PIC X(02).
+           88  GLR-MASTER-FS-OK                 VALUE '00'.
+       01  GLR-GL-STATUS                PIC X(02).
+           88  GLR-GL-FS-OK                     VALUE '00'.
+       01  GLR-PRINT-STATUS             PIC X(02).
+           88  GLR-PRINT-FS-OK                  VALUE '00'.
+       01  GLR-SWITCHES.
+           05  GLR-MASTER-EOF-SW        PIC X(01)   VALUE 'N'.
+               88  GLR-MASTER-EOF               VALUE 'Y'.
+       01  WS-RUN-DATE                  PIC X(08).
+       01  WS-EXT-VALUE                 PIC S9(09)V9(2) COMP-3.
+       01  WS-MASTER-TOTAL              PIC S9(09)V9(2) COMP-3
+                                         VALUE ZERO.
+       01  WS-GL-TOTAL                  PIC S9(09)V9(2) COMP-3
+                                         VALUE ZERO.
+       01  WS-VARIANCE                  PIC S9(09)V9(2) COMP-3
+                                         VALUE ZERO.
+       01  WS-TOLERANCE                 PIC S9(09)V9(2) COMP-3
+                                         VALUE 1.00.
+       01  WS-BALANCE-IND               PIC X(01).
+           88  WS-IN-BALANCE                    VALUE 'Y'.
+           88  WS-OUT-OF-BALANCE                VALUE 'N'.
+       01  WS-MASTER-TOTAL-DISPLAY       PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-GL-TOTAL-DISPLAY           PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-VARIANCE-DISPLAY           PIC ZZZ,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-ACCUMULATE-MASTER THRU 2000-EXIT
+               UNTIL GLR-MASTER-EOF
+           PERFORM 3000-READ-GL-CONTROL THRU 3000-EXIT
+           PERFORM 4000-COMPUTE-VARIANCE THRU 4000-EXIT
+           PERFORM 5000-PRINT-RECONCILIATION THRU 5000-EXIT
+           PERFORM 8000-TERMINATE THRU 8000-EXIT
+           STOP RUN.
+      ******************************************************************
+      * 1000-INITIALIZE - open the master, the GL interface file and
+      *                   the print file, and position the master at
+      *                   its first record.
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT STOCK-MASTER-FILE
+           OPEN INPUT GL-INTERFACE-FILE
+           OPEN OUTPUT PRINTFILE
+           MOVE LOW-VALUES TO STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+           START STOCK-MASTER-FILE KEY IS NOT LESS THAN
+                   STK-ITEM-NUMBER OF STOCK-MASTER-RECORD
+               INVALID KEY
+                   SET GLR-MASTER-EOF TO TRUE
+           END-START
+           IF NOT GLR-MASTER-EOF
+               PERFORM 2010-READ-MASTER THRU 2010-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-ACCUMULATE-MASTER - extend one stock master record and
+      *                          add it into the running master total.
+      ******************************************************************
+       2000-ACCUMULATE-MASTER.
+           COMPUTE WS-EXT-VALUE =
+               STK-QTY-ON-HAND OF STOCK-MASTER-RECORD *
+               STK-UNIT-COST OF STOCK-MASTER-RECORD
+           ADD WS-EXT-VALUE TO WS-MASTER-TOTAL
+           PERFORM 2010-READ-MASTER THRU 2010-EXIT.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2010-READ-MASTER - read the master in item number sequence.
+      ******************************************************************
+       2010-READ-MASTER.
+           READ STOCK-MASTER-FILE NEXT RECORD
+               AT END
+                   SET GLR-MASTER-EOF TO TRUE
+           END-READ.
+       2010-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3000-READ-GL-CONTROL - read the GL's inventory control amount
+      *                        off the interface file.
+      ******************************************************************
+       3000-READ-GL-CONTROL.
+           READ GL-INTERFACE-FILE
+               AT END
+                   MOVE ZERO TO GLI-CONTROL-AMOUNT
+                       OF GL-INTERFACE-RECORD
+           END-READ
+           MOVE GLI-CONTROL-AMOUNT OF GL-INTERFACE-RECORD
+               TO WS-GL-TOTAL.
+       3000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 4000-COMPUTE-VARIANCE - compare the master total to the GL
+      *                         total and decide whether the break is
+      *                         within tolerance.
+      ******************************************************************
+       4000-COMPUTE-VARIANCE.
+           COMPUTE WS-VARIANCE = WS-MASTER-TOTAL - WS-GL-TOTAL
+           IF WS-VARIANCE < ZERO
+               MULTIPLY WS-VARIANCE BY -1 GIVING WS-VARIANCE
+           END-IF
+           IF WS-VARIANCE NOT GREATER THAN WS-TOLERANCE
+               SET WS-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 5000-PRINT-RECONCILIATION - write the reconciliation summary
+      *                             to the print file.
+      ******************************************************************
+       5000-PRINT-RECONCILIATION.
+           MOVE WS-MASTER-TOTAL TO WS-MASTER-TOTAL-DISPLAY
+           MOVE WS-GL-TOTAL TO WS-GL-TOTAL-DISPLAY
+           MOVE WS-VARIANCE TO WS-VARIANCE-DISPLAY
+           MOVE SPACES TO PRINT-RECORD
+           STRING "STOCK/GL RECONCILIATION - RUN DATE: "
+                   DELIMITED BY SIZE
+               WS-RUN-DATE              DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "STOCK MASTER TOTAL:    " DELIMITED BY SIZE
+               WS-MASTER-TOTAL-DISPLAY  DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "GL CONTROL TOTAL:      " DELIMITED BY SIZE
+               WS-GL-TOTAL-DISPLAY      DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "VARIANCE:              " DELIMITED BY SIZE
+               WS-VARIANCE-DISPLAY      DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           IF WS-IN-BALANCE
+               MOVE "RESULT:  IN BALANCE - WITHIN TOLERANCE"
+                   TO PRINT-RECORD
+           ELSE
+               MOVE "RESULT:  OUT OF BALANCE - EXCEEDS TOLERANCE"
+                   TO PRINT-RECORD
+           END-IF
+           WRITE PRINT-RECORD.
+       5000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - close all the files and set a return code so
+      *                  a JCL step can react to an out-of-balance run.
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE STOCK-MASTER-FILE
+           CLOSE GL-INTERFACE-FILE
+           CLOSE PRINTFILE
+           IF WS-OUT-OF-BALANCE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM GLREC01.
